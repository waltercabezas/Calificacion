@@ -1,36 +1,137 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALIFICACION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-POSTULANTES ASSIGN TO 'INFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-INFILE.
+
+           SELECT ARCH-SALIDA ASSIGN TO 'OUTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-OUTFILE.
+
+           SELECT ARCH-PARAMETROS ASSIGN TO 'PARMFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-PARMFILE.
+
+           SELECT ARCH-RECHAZOS ASSIGN TO 'REJFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-REJFILE.
+
+           SELECT ARCH-CHECKPOINT ASSIGN TO 'CHKFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-CHKFILE.
+
+           SELECT ARCH-AUDITORIA ASSIGN TO 'AUDFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-AUDFILE.
+
        DATA DIVISION.
-       WORKING-SOTORAGE SECTION.
+       FILE SECTION.
+       FD  ARCH-POSTULANTES.
+       01  REG-POSTULANTE.
+           05  REG-NOMBRE            PIC X(05).
+           05  REG-EXPERIENCIA       PIC 9(02).
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA.
+           05  SAL-NOMBRE            PIC X(05).
+           05  SAL-EXPERIENCIA       PIC 9(02).
+           05  SAL-SENIORITY         PIC X(09).
+           05  SAL-SUELDO            PIC 9(07).
+
+       FD  ARCH-PARAMETROS.
+       01  REG-PARAMETRO.
+           05  PRM-SUELDO-JUNIOR     PIC 9(07).
+           05  PRM-SUELDO-SEMISR     PIC 9(07).
+           05  PRM-SUELDO-SENIOR     PIC 9(07).
+           05  PRM-SUELDO-PRINCIPAL  PIC 9(07).
+
+       FD  ARCH-RECHAZOS.
+       01  REG-RECHAZO.
+           05  REC-NOMBRE            PIC X(05).
+           05  REC-EXPERIENCIA       PIC 9(02).
+           05  REC-MOTIVO            PIC X(30).
+
+       FD  ARCH-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CHK-CANT-PROCESADOS   PIC 9(07).
+           05  CHK-FIRMA-LOTE        PIC X(07).
+
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA.
+           05  AUD-FECHA             PIC X(08).
+           05  AUD-NOMBRE            PIC X(05).
+           05  AUD-SENIORITY         PIC X(09).
+           05  AUD-SUELDO            PIC 9(07).
+
+       WORKING-STORAGE SECTION.
        01 WSC-CONSTANTES.
            05 WSC-SENIORITY.
+                10 WSC-PRINCIPAL    PIC X(09) VALUE 'PRINCIPAL'.
                 10 WSC-SENIOR       PIC X(06) VALUE 'SENIOR'.
                 10 WSC-SEMISR       PIC X(06) VALUE 'SEMISR'.
                 10 WSC-JUNIOR       PIC X(06) VALUE 'JUNIOR'.
 
        01 WSC-VARIABLES.
-           05 WS-POSTULANTES.
-                10 WSV-POSTU1.
-                    15 WSV-NOMBRE1        PIC X(5)  VALUE 'PEDRO'.
-                    15 WSV-EXPERIENCIA1   PIC 9(02) VALUE 01.
-                10 WSV-POSTU2.
-                    15 WSV-NOMBRE2        PIC X(05) VALUE 'SOFIA'.
-                    15 WSV-EXPERIENCIA2   PIC 9(02) VALUE 07.
-                10 WSV-POSTU3.
-                    15 WSV-NOMBRE3        PIC X(05) VALUE 'LALA'.
-                    15 WSV-EXPERIENCIA3   PIC 9(2)  VALUE 04.
-
             05 WSV-POSTU-AUX.
                 10 WSV-NOMBRE-AUX         PIC X(5).
                 10 WSV-EXPERIENCIA-AUX    PIC 9(02).
                     88 WSS-EXP-JUNIOR       VALUE 0 1 2.
-                    88 WSS-EXP-SENISR       VALUE 3 4 5.
+                    88 WSS-EXP-SEMISR       VALUE 3 4 5.
+                    88 WSS-EXP-SENIOR       VALUE 6 THRU 9.
+                    88 WSS-EXP-PRINCIPAL    VALUE 10 THRU 99.
+                    88 WSS-EXP-VALIDA       VALUE 0 THRU 60.
+                10 WSV-SENIORITY-AUX      PIC X(09).
+                10 WSV-SUELDO-AUX         PIC 9(07).
+
+            05 WSV-REG-VALIDO             PIC X(01) VALUE 'S'.
+                88 WSS-REG-VALIDO           VALUE 'S'.
+                88 WSS-REG-INVALIDO         VALUE 'N'.
+            05 WSV-MOTIVO-RECHAZO         PIC X(30).
+
+            05 WSV-FS-INFILE              PIC X(02) VALUE '00'.
+            05 WSV-EOF-INFILE             PIC X(01) VALUE 'N'.
+                88 WSS-EOF-INFILE           VALUE 'Y'.
+            05 WSV-FS-OUTFILE             PIC X(02) VALUE '00'.
+            05 WSV-FS-PARMFILE            PIC X(02) VALUE '00'.
+            05 WSV-FS-REJFILE             PIC X(02) VALUE '00'.
+            05 WSV-FS-CHKFILE             PIC X(02) VALUE '00'.
+            05 WSV-FS-AUDFILE             PIC X(02) VALUE '00'.
+
+       01 WSC-CHECKPOINT.
+            05 WSK-INTERVALO              PIC 9(03) VALUE 5.
+            05 WSK-SKIP                   PIC 9(07) VALUE 0.
+            05 WSK-FIRMA                  PIC X(07) VALUE SPACES.
+            05 WSK-FIRMA-ACTUAL           PIC X(07) VALUE SPACES.
+            05 WSK-REG-LEIDOS             PIC 9(07) VALUE 0.
+
+       01 WSC-AUDITORIA.
+            05 WSA-FECHA-CORRIDA          PIC X(08).
+
+       01 WSC-PARAMETROS.
+            05 WSP-SUELDO-JUNIOR          PIC 9(07) VALUE 120000.
+            05 WSP-SUELDO-SEMISR          PIC 9(07) VALUE 180000.
+            05 WSP-SUELDO-SENIOR          PIC 9(07) VALUE 220000.
+            05 WSP-SUELDO-PRINCIPAL       PIC 9(07) VALUE 280000.
+
+       01 WSC-RESUMEN.
+            05 WSR-TOT-POSTULANTES        PIC 9(05) VALUE 0.
+            05 WSR-TOT-JUNIOR              PIC 9(05) VALUE 0.
+            05 WSR-TOT-SEMISR              PIC 9(05) VALUE 0.
+            05 WSR-TOT-SENIOR              PIC 9(05) VALUE 0.
+            05 WSR-TOT-PRINCIPAL           PIC 9(05) VALUE 0.
+            05 WSR-TOT-RECHAZADOS          PIC 9(05) VALUE 0.
+            05 WSR-TOT-SUELDOS             PIC 9(11) VALUE 0.
 
        PROCEDURE DIVISION.
 
        00-CONTROL.
        PERFORM 10-INICIO.
        PERFORM 20-PROCESO.
+       PERFORM 80-RESUMEN.
+       PERFORM 90-FINAL.
        STOP RUN.
        00-CONTROL-END.
        EXIT.
@@ -38,26 +139,269 @@
        10-INICIO.
         DISPLAY 'CALIFICACION ALUMNADO'.
         INITIALIZE WSV-POSTU-AUX.
+        OPEN INPUT  ARCH-POSTULANTES.
+        PERFORM 15-LEER-PARAMETROS.
+        PERFORM 17-LEER-CHECKPOINT.
+        PERFORM 18-ABRIR-CHECKPOINT.
+        PERFORM 18-ABRIR-SALIDA.
+        PERFORM 18-ABRIR-RECHAZOS.
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WSA-FECHA-CORRIDA.
+        PERFORM 18-ABRIR-AUDITORIA.
        10-INICIO-END.
        EXIT.
 
+       15-LEER-PARAMETROS.
+        OPEN INPUT ARCH-PARAMETROS.
+        IF WSV-FS-PARMFILE = '00'
+            READ ARCH-PARAMETROS
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE PRM-SUELDO-JUNIOR    TO WSP-SUELDO-JUNIOR
+                    MOVE PRM-SUELDO-SEMISR    TO WSP-SUELDO-SEMISR
+                    MOVE PRM-SUELDO-SENIOR    TO WSP-SUELDO-SENIOR
+                    MOVE PRM-SUELDO-PRINCIPAL TO WSP-SUELDO-PRINCIPAL
+            END-READ
+            CLOSE ARCH-PARAMETROS
+        END-IF.
+       15-LEER-PARAMETROS-END.
+       EXIT.
+
+       17-LEER-CHECKPOINT.
+        OPEN INPUT ARCH-CHECKPOINT.
+        IF WSV-FS-CHKFILE = '00'
+            PERFORM UNTIL WSV-FS-CHKFILE NOT = '00'
+                READ ARCH-CHECKPOINT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CHK-CANT-PROCESADOS TO WSK-SKIP
+                        MOVE CHK-FIRMA-LOTE      TO WSK-FIRMA
+                END-READ
+            END-PERFORM
+            CLOSE ARCH-CHECKPOINT
+            IF WSK-SKIP > 0
+                DISPLAY 'REINICIANDO DESDE EL POSTULANTE '
+                    WSK-SKIP
+            END-IF
+        END-IF.
+       17-LEER-CHECKPOINT-END.
+       EXIT.
+
+       18-ABRIR-CHECKPOINT.
+        OPEN EXTEND ARCH-CHECKPOINT.
+        IF WSV-FS-CHKFILE NOT = '00'
+            OPEN OUTPUT ARCH-CHECKPOINT
+        END-IF.
+       18-ABRIR-CHECKPOINT-END.
+       EXIT.
+
+       18-ABRIR-SALIDA.
+        IF WSK-SKIP > 0
+            OPEN EXTEND ARCH-SALIDA
+            IF WSV-FS-OUTFILE NOT = '00'
+                OPEN OUTPUT ARCH-SALIDA
+            END-IF
+        ELSE
+            OPEN OUTPUT ARCH-SALIDA
+        END-IF.
+       18-ABRIR-SALIDA-END.
+       EXIT.
+
+       18-ABRIR-RECHAZOS.
+        IF WSK-SKIP > 0
+            OPEN EXTEND ARCH-RECHAZOS
+            IF WSV-FS-REJFILE NOT = '00'
+                OPEN OUTPUT ARCH-RECHAZOS
+            END-IF
+        ELSE
+            OPEN OUTPUT ARCH-RECHAZOS
+        END-IF.
+       18-ABRIR-RECHAZOS-END.
+       EXIT.
+
+       18-ABRIR-AUDITORIA.
+        OPEN EXTEND ARCH-AUDITORIA.
+        IF WSV-FS-AUDFILE NOT = '00'
+            OPEN OUTPUT ARCH-AUDITORIA
+        END-IF.
+       18-ABRIR-AUDITORIA-END.
+       EXIT.
+
        20-PROCESO.
 
-           MOVE WSV-POSTU1 TO WSV-POSTU-AUX.
+           PERFORM UNTIL WSS-EOF-INFILE
+               READ ARCH-POSTULANTES
+                   AT END
+                       SET WSS-EOF-INFILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WSK-REG-LEIDOS
+                       IF WSK-REG-LEIDOS = 1
+                           PERFORM 23-VALIDAR-LOTE
+                       END-IF
+                       IF WSK-REG-LEIDOS > WSK-SKIP
+                           PERFORM 20-CLASIFICAR
+                           PERFORM 29-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
 
+       20-PROCESO-END.
+       EXIT.
+
+       23-VALIDAR-LOTE.
+           MOVE REG-NOMBRE      TO WSK-FIRMA-ACTUAL(1:5).
+           MOVE REG-EXPERIENCIA TO WSK-FIRMA-ACTUAL(6:2).
+           IF WSK-SKIP > 0
+               AND WSK-FIRMA-ACTUAL NOT = WSK-FIRMA
+               DISPLAY 'LOTE NUEVO DETECTADO (NO COINCIDE CON EL '
+                   'CHECKPOINT PREVIO) - SE PROCESA DESDE EL '
+                   'POSTULANTE 1'
+               MOVE 0 TO WSK-SKIP
+               CLOSE ARCH-SALIDA
+               CLOSE ARCH-RECHAZOS
+               OPEN OUTPUT ARCH-SALIDA
+               OPEN OUTPUT ARCH-RECHAZOS
+           END-IF.
+       23-VALIDAR-LOTE-END.
+       EXIT.
+
+       20-CLASIFICAR.
+
+           MOVE REG-NOMBRE      TO WSV-NOMBRE-AUX.
+           MOVE REG-EXPERIENCIA TO WSV-EXPERIENCIA-AUX.
+
+           ADD 1 TO WSR-TOT-POSTULANTES.
+
+           PERFORM 25-VALIDAR.
+
+           IF WSS-REG-INVALIDO
+               PERFORM 28-RECHAZAR
+           ELSE
+               PERFORM 26-ASIGNAR-BANDA
+           END-IF.
+
+           DISPLAY '--------------------------------------------------'.
+           INITIALIZE WSV-POSTU-AUX.
+
+       20-CLASIFICAR-END.
+       EXIT.
+
+       25-VALIDAR.
+           SET WSS-REG-VALIDO TO TRUE.
+           IF WSV-NOMBRE-AUX = SPACES
+               SET WSS-REG-INVALIDO TO TRUE
+               MOVE 'NOMBRE EN BLANCO' TO WSV-MOTIVO-RECHAZO
+           ELSE
+               IF WSV-EXPERIENCIA-AUX NOT NUMERIC
+                   SET WSS-REG-INVALIDO TO TRUE
+                   MOVE 'EXPERIENCIA NO NUMERICA'
+                       TO WSV-MOTIVO-RECHAZO
+               ELSE
+                   IF NOT WSS-EXP-VALIDA
+                       SET WSS-REG-INVALIDO TO TRUE
+                       MOVE 'EXPERIENCIA FUERA DE RANGO'
+                           TO WSV-MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF.
+       25-VALIDAR-END.
+       EXIT.
+
+       26-ASIGNAR-BANDA.
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
+               MOVE WSC-JUNIOR        TO WSV-SENIORITY-AUX
+               MOVE WSP-SUELDO-JUNIOR TO WSV-SUELDO-AUX
                DISPLAY WSV-NOMBRE-AUX 'EL POSTULANTE ES: ' WSC-JUNIOR
-               DISPLAY 'SU SUELDO ES DE $120000,-'
-           WHEN WSS-EXP-SEMISR-AUX
+               DISPLAY 'SU SUELDO ES DE $' WSP-SUELDO-JUNIOR ',-'
+               ADD 1                  TO WSR-TOT-JUNIOR
+               ADD WSP-SUELDO-JUNIOR  TO WSR-TOT-SUELDOS
+           WHEN WSS-EXP-SEMISR
+              MOVE WSC-SEMISR        TO WSV-SENIORITY-AUX
+              MOVE WSP-SUELDO-SEMISR TO WSV-SUELDO-AUX
               DISPLAY WSV-NOMBRE-AUX 'EL POSTULANTE ES: ' WSC-SEMISR
-              DISPLAY 'SU SUELDO ES DE $180000,-'
+              DISPLAY 'SU SUELDO ES DE $' WSP-SUELDO-SEMISR ',-'
+              ADD 1                  TO WSR-TOT-SEMISR
+              ADD WSP-SUELDO-SEMISR  TO WSR-TOT-SUELDOS
+           WHEN WSS-EXP-SENIOR
+              MOVE WSC-SENIOR        TO WSV-SENIORITY-AUX
+              MOVE WSP-SUELDO-SENIOR TO WSV-SUELDO-AUX
+              DISPLAY WSV-NOMBRE-AUX 'EL POSTULANTE ES: ' WSC-SENIOR
+              DISPLAY 'SU SUELDO ES DE $' WSP-SUELDO-SENIOR ',-'
+              ADD 1                  TO WSR-TOT-SENIOR
+              ADD WSP-SUELDO-SENIOR  TO WSR-TOT-SUELDOS
+           WHEN WSS-EXP-PRINCIPAL
+              MOVE WSC-PRINCIPAL        TO WSV-SENIORITY-AUX
+              MOVE WSP-SUELDO-PRINCIPAL TO WSV-SUELDO-AUX
+              DISPLAY WSV-NOMBRE-AUX 'EL POSTULANTE ES: ' WSC-PRINCIPAL
+              DISPLAY 'SU SUELDO ES DE $' WSP-SUELDO-PRINCIPAL ',-'
+              ADD 1                     TO WSR-TOT-PRINCIPAL
+              ADD WSP-SUELDO-PRINCIPAL  TO WSR-TOT-SUELDOS
            WHEN OTHER
+              MOVE WSC-SENIOR        TO WSV-SENIORITY-AUX
+              MOVE WSP-SUELDO-SENIOR TO WSV-SUELDO-AUX
               DISPLAY WSV-NOMBRE-AUX 'EL POSTULANTE ES: ' WSC-SENIOR
-              DISPLAY 'SU SUELDO ES DE $220000,-'
+              DISPLAY 'SU SUELDO ES DE $' WSP-SUELDO-SENIOR ',-'
+              ADD 1                  TO WSR-TOT-SENIOR
+              ADD WSP-SUELDO-SENIOR  TO WSR-TOT-SUELDOS
            END-EVALUATE.
 
-           DISPLAY '--------------------------------------------------'.
-           INITIALIZE WSV-POSTU-AUX.
-       20-PROCESO-END.
+           MOVE WSV-NOMBRE-AUX      TO SAL-NOMBRE.
+           MOVE WSV-EXPERIENCIA-AUX TO SAL-EXPERIENCIA.
+           MOVE WSV-SENIORITY-AUX   TO SAL-SENIORITY.
+           MOVE WSV-SUELDO-AUX      TO SAL-SUELDO.
+           WRITE REG-SALIDA.
+
+           MOVE WSA-FECHA-CORRIDA   TO AUD-FECHA.
+           MOVE WSV-NOMBRE-AUX      TO AUD-NOMBRE.
+           MOVE WSV-SENIORITY-AUX   TO AUD-SENIORITY.
+           MOVE WSV-SUELDO-AUX      TO AUD-SUELDO.
+           WRITE REG-AUDITORIA.
+       26-ASIGNAR-BANDA-END.
+       EXIT.
+
+       28-RECHAZAR.
+           DISPLAY WSV-NOMBRE-AUX ' RECHAZADO: ' WSV-MOTIVO-RECHAZO.
+           MOVE WSV-NOMBRE-AUX      TO REC-NOMBRE.
+           MOVE WSV-EXPERIENCIA-AUX TO REC-EXPERIENCIA.
+           MOVE WSV-MOTIVO-RECHAZO  TO REC-MOTIVO.
+           WRITE REG-RECHAZO.
+           ADD 1 TO WSR-TOT-RECHAZADOS.
+       28-RECHAZAR-END.
+       EXIT.
+
+       29-CHECKPOINT.
+           IF FUNCTION MOD(WSK-REG-LEIDOS WSK-INTERVALO) = 0
+               MOVE WSK-REG-LEIDOS  TO CHK-CANT-PROCESADOS
+               MOVE WSK-FIRMA-ACTUAL TO CHK-FIRMA-LOTE
+               WRITE REG-CHECKPOINT
+           END-IF.
+       29-CHECKPOINT-END.
+       EXIT.
+
+       80-RESUMEN.
+        DISPLAY '==================  RESUMEN DE CORRIDA  ============'.
+        DISPLAY 'TOTAL DE POSTULANTES PROCESADOS: ' WSR-TOT-POSTULANTES.
+        DISPLAY 'TOTAL ' WSC-JUNIOR ': ' WSR-TOT-JUNIOR.
+        DISPLAY 'TOTAL ' WSC-SEMISR ': ' WSR-TOT-SEMISR.
+        DISPLAY 'TOTAL ' WSC-SENIOR ': ' WSR-TOT-SENIOR.
+        DISPLAY 'TOTAL ' WSC-PRINCIPAL ': ' WSR-TOT-PRINCIPAL.
+        DISPLAY 'TOTAL RECHAZADOS: ' WSR-TOT-RECHAZADOS.
+        DISPLAY 'TOTAL SUELDOS ASIGNADOS: $' WSR-TOT-SUELDOS ',-'.
+       80-RESUMEN-END.
+       EXIT.
+
+       90-FINAL.
+        IF WSK-REG-LEIDOS > WSK-SKIP
+            MOVE WSK-REG-LEIDOS   TO CHK-CANT-PROCESADOS
+            MOVE WSK-FIRMA-ACTUAL TO CHK-FIRMA-LOTE
+            WRITE REG-CHECKPOINT
+        END-IF.
+        CLOSE ARCH-POSTULANTES.
+        CLOSE ARCH-SALIDA.
+        CLOSE ARCH-RECHAZOS.
+        CLOSE ARCH-CHECKPOINT.
+        CLOSE ARCH-AUDITORIA.
+       90-FINAL-END.
        EXIT.
