@@ -0,0 +1,49 @@
+//CALIFJ   JOB (ACCTNO),'CALIFICACION ALUMNADO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CALIFICACION TO GRADE THE WEEK'S HIRING CLASS.           *
+//* DD NAMES MATCH THE ASSIGN-TO CLAUSES CODED IN CALIFICACION:   *
+//*   INFILE   - APPLICANT INPUT  (NOMBRE/EXPERIENCIA)            *
+//*   OUTFILE  - CLASSIFICATION OUTPUT FOR PAYROLL ONBOARDING     *
+//*   PARMFILE - SALARY BAND PARAMETERS                           *
+//*   REJFILE  - REJECTED / INVALID APPLICANT RECORDS             *
+//*   CHKFILE  - CHECKPOINT/RESTART RECORDS                       *
+//*   AUDFILE  - DATED AUDIT TRAIL OF EVERY CLASSIFICATION         *
+//*                                                                *
+//* OUTFILE/REJFILE/CHKFILE/AUDFILE ARE ALL DISP=(MOD,CATLG,CATLG) *
+//* SO A RESTART STEP CAN STILL ALLOCATE THEM AND CALIFICACION     *
+//* APPENDS RATHER THAN RE-CREATING THEM EMPTY. CALIFICACION       *
+//* DETECTS A BRAND-NEW HIRING BATCH (INFILE'S FIRST RECORD DOES   *
+//* NOT MATCH THE CHECKPOINT'S STORED SIGNATURE) AND RESETS THE    *
+//* CHECKPOINT SKIP-COUNT ITSELF, SO NO OPERATOR RESET STEP IS     *
+//* NEEDED BETWEEN BATCHES.                                        *
+//*                                                                *
+//* PARMFILE IS DISP=SHR, SO THE DATASET MUST ALREADY EXIST BEFORE *
+//* THIS STEP RUNS (AT MINIMUM AS AN EMPTY PS DATASET) FOR THE     *
+//* STEP TO ALLOCATE SUCCESSFULLY. AN EMPTY PARMFILE IS FINE -     *
+//* CALIFICACION READS NO PARAMETER RECORD AND KEEPS ITS COMPILED  *
+//* SALARY-BAND DEFAULTS, WHICH IS HOW THE "PARAMETER FILE IS      *
+//* OPTIONAL" DESIGN IS MEANT TO BE EXERCISED UNDER THIS JCL.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALIFICACION
+//STEPLIB  DD DSN=PROD.CALIF.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.CALIF.POSTULANTES.INPUT,DISP=SHR
+//PARMFILE DD DSN=PROD.CALIF.PARAMETROS.SUELDOS,DISP=SHR
+//OUTFILE  DD DSN=PROD.CALIF.POSTULANTES.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//REJFILE  DD DSN=PROD.CALIF.POSTULANTES.RECHAZOS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37)
+//CHKFILE  DD DSN=PROD.CALIF.POSTULANTES.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14)
+//AUDFILE  DD DSN=PROD.CALIF.AUDITORIA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=29)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
